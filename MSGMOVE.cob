@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGMOVE.
+       AUTHOR. APPLICATION-SUPPORT.
+
+      ******************************************************************
+      *  MSGMOVE - callable subroutine for the WS-AREA-1 / WS-AREA-2
+      *  move scenario.  Given a source message (with its explicit
+      *  MSG-LEN) and a target length, moves the message into the
+      *  target area and reports whether the move would truncate it,
+      *  so callers do not each have to copy-paste their own
+      *  length-check logic.
+      *
+      *  LK-TARGET-MESSAGE's MSG-LEN must be set to the clipped length
+      *  BEFORE MSG-TEXT is moved into it - MSG-TEXT is an OCCURS
+      *  DEPENDING ON MSG-LEN table, so its own MSG-LEN is what
+      *  determines how many characters the move actually carries.
+      *
+      *  CALL 'MSGMOVE' USING LK-SOURCE-MESSAGE
+      *                        LK-TARGET-LENGTH
+      *                        LK-TARGET-MESSAGE
+      *                        LK-TRUNCATED-FLAG
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY MSGLEN01.
+       COPY MSGREC01 REPLACING ==MSG-MAX-LEN== BY ==SOURCE-MSG-MAX-LEN==
+                                ==MSG-AREA== BY ==LK-SOURCE-MESSAGE==.
+       01  LK-TARGET-LENGTH            PIC 9(4) COMP.
+       COPY MSGREC01 REPLACING ==MSG-MAX-LEN== BY ==TARGET-MSG-MAX-LEN==
+                                ==MSG-AREA== BY ==LK-TARGET-MESSAGE==.
+       01  LK-TRUNCATED-FLAG           PIC X.
+           88  LK-MSG-TRUNCATED              VALUE 'Y'.
+
+       PROCEDURE DIVISION USING LK-SOURCE-MESSAGE
+                                 LK-TARGET-LENGTH
+                                 LK-TARGET-MESSAGE
+                                 LK-TRUNCATED-FLAG.
+       0000-MAIN.
+           MOVE 'N' TO LK-TRUNCATED-FLAG
+           IF MSG-LEN OF LK-SOURCE-MESSAGE > LK-TARGET-LENGTH
+               SET LK-MSG-TRUNCATED TO TRUE
+               MOVE LK-TARGET-LENGTH TO MSG-LEN OF LK-TARGET-MESSAGE
+           ELSE
+               MOVE MSG-LEN OF LK-SOURCE-MESSAGE
+                   TO MSG-LEN OF LK-TARGET-MESSAGE
+           END-IF
+           MOVE MSG-TEXT OF LK-SOURCE-MESSAGE
+               TO MSG-TEXT OF LK-TARGET-MESSAGE
+           GOBACK.
