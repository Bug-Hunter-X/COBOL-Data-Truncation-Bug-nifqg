@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  MSGREC01 - shared message area layout for the WS-AREA-1 /
+      *  WS-AREA-2 move scenario.  MSG-LEN is the explicit current
+      *  length of the message the area holds; MSG-TEXT is declared
+      *  as a table OCCURS ... DEPENDING ON MSG-LEN so the area is a
+      *  real variable-length record, not just a fixed X(n) buffer
+      *  with a length field bolted on the side - group operations
+      *  (MOVE, WRITE, DISPLAY) against MSG-TEXT act on only the live
+      *  MSG-LEN characters.  ==MSG-MAX-LEN== is supplied by the
+      *  caller's REPLACING (see MSGLEN01) so the same layout serves
+      *  both the inbound and outbound capacities.
+      *
+      *  Callers must set MSG-LEN to the area's max capacity before
+      *  moving a new raw value into MSG-TEXT (the table's current
+      *  size limits how much a MOVE into it can hold), then trim
+      *  MSG-LEN down to the value's real length afterward.
+      ******************************************************************
+       01  MSG-AREA.
+           05  MSG-LEN                 PIC 9(4) COMP.
+           05  MSG-TEXT.
+               10  MSG-CHAR             PIC X
+                       OCCURS 0 TO MSG-MAX-LEN TIMES
+                       DEPENDING ON MSG-LEN OF MSG-AREA.
