@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  MSGLEN01 - single source of truth for the message length
+      *  limits used across the MSGPROC/MSGMOVE suite.  SOURCE-MSG-
+      *  MAX-LEN is the largest inbound message MSGPROC will accept
+      *  (from MSGIN/CTLCARD/PARM); TARGET-MSG-MAX-LEN is the real
+      *  capacity of the downstream area the message is moved into.
+      *  They are deliberately different so the req 001 truncation
+      *  check has something to actually catch.  Every record that
+      *  has to line up with a message area's capacity (FD records,
+      *  report fields) COPYs these constants instead of hardcoding
+      *  its own PIC length, so widening a limit is a one-line change.
+      ******************************************************************
+       78  SOURCE-MSG-MAX-LEN          VALUE 200.
+       78  TARGET-MSG-MAX-LEN          VALUE 80.
