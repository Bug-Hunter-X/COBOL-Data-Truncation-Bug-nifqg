@@ -0,0 +1,634 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSGPROC.
+       AUTHOR. APPLICATION-SUPPORT.
+
+      ******************************************************************
+      *  MSGPROC - batch driver for the WS-AREA-1 / WS-AREA-2 message
+      *  move scenario described in bug.cob / bugSolution.cob.
+      *
+      *  Normal mode: MSGIN holds one message per record and is run
+      *  through the truncation-checked move, one record at a time.
+      *  Each record processed advances a checkpoint in MSGCKPT, so a
+      *  restart after an abend resumes after the last record checked
+      *  in rather than reprocessing the whole file.  MSGCKPT is reset
+      *  to zero once the file runs cleanly to end of file.
+      *
+      *  Fallback mode: when MSGIN is not present, a single message is
+      *  taken from a PARM passed on the command line, or else from the
+      *  CTLCARD control file, so ad-hoc single-message runs still work
+      *  without requiring an input file.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO 'CTLCARD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT INPUT-FILE ASSIGN TO 'MSGIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'MSGCKPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      *  Checkpoint writes go to this temp file first, then get
+      *  renamed over MSGCKPT - see 4010-WRITE-CHECKPOINT-RECORD.
+           SELECT CHECKPOINT-TEMP-FILE ASSIGN TO 'MSGCKPT.TMP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-TMP-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO 'MSGRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *  CTL-RECORD / INPUT-RECORD hold an inbound message and must
+      *  stay at least as wide as SOURCE-MSG-MAX-LEN (MSGLEN01.cpy);
+      *  78-level constants cannot be declared in FILE SECTION, so
+      *  this length cannot be tied to that copybook syntactically -
+      *  keep the two in sync by hand when one changes.
+       FD  CTL-FILE.
+       01  CTL-RECORD                  PIC X(200).
+
+       FD  INPUT-FILE.
+       01  INPUT-RECORD                PIC X(200).
+
+      *  Holds every counter that has to survive a restart, not just
+      *  the record count - see "Review fixes (round 3)" in
+      *  IMPLEMENTATION_STATUS.md.  CHECKPOINT-TEMP-RECORD below must
+      *  stay the same total length as this group.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-COUNT               PIC 9(8).
+           05  CKPT-PAGE-NUMBER         PIC 9(4).
+           05  CKPT-LINE-COUNT          PIC 9(2).
+           05  CKPT-TOTAL-PROCESSED     PIC 9(8).
+           05  CKPT-TRUNCATED-COUNT     PIC 9(8).
+           05  CKPT-LONGEST-LENGTH      PIC 9(4).
+           05  CKPT-SKIPPED-COUNT       PIC 9(8).
+
+       FD  CHECKPOINT-TEMP-FILE.
+       01  CHECKPOINT-TEMP-RECORD       PIC X(42).
+
+      *  AUDIT-MESSAGE holds what MSGMOVE already clipped to at most
+      *  TARGET-MSG-MAX-LEN (MSGLEN01.cpy); keep this PIC length in
+      *  sync with that constant for the same FILE SECTION reason
+      *  noted above.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP          PIC X(21).
+           05  FILLER                   PIC X.
+           05  AUDIT-TRUNCATED-FLAG     PIC X.
+           05  FILLER                   PIC X.
+           05  AUDIT-MESSAGE            PIC X(80).
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                  PIC X(220).
+
+       WORKING-STORAGE SECTION.
+       COPY MSGLEN01.
+       COPY MSGREC01 REPLACING ==MSG-MAX-LEN== BY ==SOURCE-MSG-MAX-LEN==
+                                ==MSG-AREA== BY ==WS-AREA-1==.
+       COPY MSGREC01 REPLACING ==MSG-MAX-LEN== BY ==TARGET-MSG-MAX-LEN==
+                                ==MSG-AREA== BY ==WS-AREA-2==.
+
+       01  WS-PARM-MESSAGE             PIC X(SOURCE-MSG-MAX-LEN).
+
+       01  WS-TARGET-LEN               PIC 9(4) COMP.
+       01  WS-TRUNCATED-FLAG           PIC X VALUE 'N'.
+           88  MSG-TRUNCATED                 VALUE 'Y'.
+
+       01  WS-CTL-STATUS               PIC XX.
+       01  WS-INPUT-STATUS             PIC XX.
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+       01  WS-CKPT-TMP-STATUS          PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-PRINT-STATUS             PIC XX.
+
+       01  WS-CHECK-STATUS             PIC XX.
+       01  WS-ABEND-MESSAGE            PIC X(60).
+
+       01  WS-RENAME-RC                PIC S9(9) COMP-5 VALUE 0.
+       01  WS-RENAME-RC-DISPLAY        PIC -(9)9.
+
+       01  WS-INPUT-FILE-OPEN-OK       PIC X VALUE 'N'.
+           88  INPUT-FILE-AVAILABLE          VALUE 'Y'.
+       01  WS-END-OF-INPUT             PIC X VALUE 'N'.
+           88  END-OF-INPUT                  VALUE 'Y'.
+       01  WS-RESUMING-RUN             PIC X VALUE 'N'.
+           88  RESUMING-RUN                  VALUE 'Y'.
+       01  WS-OVERSIZE-IN-PROGRESS     PIC X VALUE 'N'.
+           88  OVERSIZE-LINE-IN-PROGRESS     VALUE 'Y'.
+
+       01  WS-CHECKPOINT-COUNT         PIC 9(8) VALUE 0.
+       01  WS-SKIP-COUNTER             PIC 9(8) VALUE 0.
+       01  WS-TOTAL-PROCESSED          PIC 9(8) VALUE 0.
+       01  WS-TRUNCATED-COUNT          PIC 9(8) VALUE 0.
+       01  WS-LONGEST-LENGTH           PIC 9(4) COMP VALUE 0.
+       01  WS-SKIPPED-COUNT            PIC 9(8) VALUE 0.
+
+       01  WS-CURRENT-DATE-TIME        PIC X(21).
+
+       01  WS-PAGE-NUMBER              PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT               PIC 9(2) VALUE 0.
+       01  WS-LINES-PER-PAGE           PIC 9(2) VALUE 50.
+
+       01  WS-TITLE-LINE               PIC X(220)
+               VALUE 'MESSAGE PROCESSING REPORT'.
+
+       01  WS-HEADER-LINE-1.
+           05  WS-HDR-RUN-DATE-LIT      PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-HDR-RUN-DATE          PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  WS-HDR-PAGE-LIT          PIC X(6) VALUE 'PAGE: '.
+           05  WS-HDR-PAGE-NO           PIC ZZZ9 VALUE ZERO.
+           05  FILLER                   PIC X(180) VALUE SPACES.
+
+       01  WS-COLUMN-HEADER            PIC X(220)
+               VALUE 'TRUNC  MESSAGE'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-FLAG              PIC X(5).
+           05  FILLER                   PIC X(2).
+           05  WS-DTL-MESSAGE           PIC X(TARGET-MSG-MAX-LEN).
+
+       01  WS-TRAILER-TITLE            PIC X(220)
+               VALUE 'END OF RUN RECONCILIATION'.
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                   PIC X(30)
+                   VALUE 'TOTAL MESSAGES PROCESSED: '.
+           05  WS-TRL-TOTAL             PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(180) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                   PIC X(30)
+                   VALUE 'MESSAGES TRUNCATED: '.
+           05  WS-TRL-TRUNCATED         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(180) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                   PIC X(30)
+                   VALUE 'LONGEST MESSAGE LENGTH: '.
+           05  WS-TRL-LONGEST           PIC ZZZ9.
+           05  FILLER                   PIC X(180) VALUE SPACES.
+
+       01  WS-TRAILER-LINE-4.
+           05  FILLER                   PIC X(30)
+                   VALUE 'MESSAGES SKIPPED (OVERSIZED): '.
+           05  WS-TRL-SKIPPED           PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(180) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1050-SET-RUN-DATE
+           PERFORM 1000-OPEN-INPUT-FILE
+           IF INPUT-FILE-AVAILABLE
+               PERFORM 1200-LOAD-CHECKPOINT
+           END-IF
+           IF WS-CHECKPOINT-COUNT > 0
+               SET RESUMING-RUN TO TRUE
+           END-IF
+           PERFORM 1400-OPEN-OUTPUT-FILES
+           IF INPUT-FILE-AVAILABLE
+               PERFORM 1300-SKIP-TO-CHECKPOINT
+               PERFORM 5000-PROCESS-ONE-RECORD UNTIL END-OF-INPUT
+               CLOSE INPUT-FILE
+               MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT CLOSE INPUT-FILE (MSGIN)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+               PERFORM 4100-CLEAR-CHECKPOINT
+           ELSE
+               PERFORM 1100-GET-SINGLE-MESSAGE
+               PERFORM 2000-MOVE-WITH-CHECK
+               PERFORM 6000-WRITE-DETAIL-LINE
+               PERFORM 3000-WRITE-AUDIT-RECORD
+           END-IF
+           PERFORM 7000-WRITE-TRAILER
+           CLOSE PRINT-FILE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT CLOSE PRINT-FILE (MSGRPT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           CLOSE AUDIT-FILE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT CLOSE AUDIT-FILE (AUDITOUT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           GOBACK.
+
+       1050-SET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CURRENT-DATE-TIME(1:4) '-'
+                  WS-CURRENT-DATE-TIME(5:2) '-'
+                  WS-CURRENT-DATE-TIME(7:2)
+               DELIMITED BY SIZE INTO WS-HDR-RUN-DATE.
+
+       1400-OPEN-OUTPUT-FILES.
+           IF RESUMING-RUN
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = '35'
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT OPEN AUDIT-FILE (AUDITOUT)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-STATUS = '35'
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+               MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT OPEN PRINT-FILE (MSGRPT)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+               MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT OPEN AUDIT-FILE (AUDITOUT)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+               OPEN OUTPUT PRINT-FILE
+               MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT OPEN PRINT-FILE (MSGRPT)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+           END-IF.
+
+       1000-OPEN-INPUT-FILE.
+           MOVE 'N' TO WS-INPUT-FILE-OPEN-OK
+           OPEN INPUT INPUT-FILE
+           IF WS-INPUT-STATUS = '00'
+               SET INPUT-FILE-AVAILABLE TO TRUE
+           ELSE
+               IF WS-INPUT-STATUS NOT = '35'
+                   MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS
+                   MOVE 'CANNOT OPEN INPUT-FILE (MSGIN)'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+           END-IF.
+
+       1100-GET-SINGLE-MESSAGE.
+           MOVE SPACES TO WS-PARM-MESSAGE
+           ACCEPT WS-PARM-MESSAGE FROM COMMAND-LINE
+           IF WS-PARM-MESSAGE NOT = SPACES
+               MOVE SOURCE-MSG-MAX-LEN TO MSG-LEN OF WS-AREA-1
+               MOVE WS-PARM-MESSAGE TO MSG-TEXT OF WS-AREA-1
+               PERFORM 1060-SET-AREA-1-LENGTH
+           ELSE
+               PERFORM 1150-READ-CONTROL-FILE
+           END-IF.
+
+       1060-SET-AREA-1-LENGTH.
+           COMPUTE MSG-LEN OF WS-AREA-1 =
+               FUNCTION LENGTH(FUNCTION TRIM(MSG-TEXT OF WS-AREA-1
+                   TRAILING)).
+
+       1150-READ-CONTROL-FILE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS = '00'
+               READ CTL-FILE
+                   AT END
+                       MOVE 'Hello, world!' TO CTL-RECORD
+               END-READ
+               IF WS-CTL-STATUS NOT = '00' AND WS-CTL-STATUS NOT = '10'
+                   MOVE WS-CTL-STATUS TO WS-CHECK-STATUS
+                   MOVE 'ERROR READING CTL-FILE (CTLCARD)'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+               CLOSE CTL-FILE
+               MOVE WS-CTL-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT CLOSE CTL-FILE (CTLCARD)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+           ELSE
+               IF WS-CTL-STATUS NOT = '35'
+                   MOVE WS-CTL-STATUS TO WS-CHECK-STATUS
+                   MOVE 'CANNOT OPEN CTL-FILE (CTLCARD)'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+               MOVE 'Hello, world!' TO CTL-RECORD
+           END-IF
+           MOVE SOURCE-MSG-MAX-LEN TO MSG-LEN OF WS-AREA-1
+           MOVE CTL-RECORD TO MSG-TEXT OF WS-AREA-1
+           PERFORM 1060-SET-AREA-1-LENGTH.
+
+       1200-LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-COUNT           TO WS-CHECKPOINT-COUNT
+                       MOVE CKPT-PAGE-NUMBER     TO WS-PAGE-NUMBER
+                       MOVE CKPT-LINE-COUNT      TO WS-LINE-COUNT
+                       MOVE CKPT-TOTAL-PROCESSED TO WS-TOTAL-PROCESSED
+                       MOVE CKPT-TRUNCATED-COUNT TO WS-TRUNCATED-COUNT
+                       MOVE CKPT-LONGEST-LENGTH  TO WS-LONGEST-LENGTH
+                       MOVE CKPT-SKIPPED-COUNT   TO WS-SKIPPED-COUNT
+               END-READ
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                       AND WS-CHECKPOINT-STATUS NOT = '10'
+                   MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+                   MOVE 'ERROR READING CHECKPOINT-FILE (MSGCKPT)'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+               MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+               MOVE 'CANNOT CLOSE CHECKPOINT-FILE (MSGCKPT)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+           ELSE
+               IF WS-CHECKPOINT-STATUS NOT = '35'
+                   MOVE WS-CHECKPOINT-STATUS TO WS-CHECK-STATUS
+                   MOVE 'CANNOT OPEN CHECKPOINT-FILE (MSGCKPT)'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+           END-IF.
+
+      *  WS-CHECKPOINT-COUNT advances once per physical READ against
+      *  INPUT-FILE (see 5000-PROCESS-ONE-RECORD), including every
+      *  folded fragment of an oversized line, so performing that many
+      *  plain reads here always lands back at the same spot.
+       1300-SKIP-TO-CHECKPOINT.
+           MOVE WS-CHECKPOINT-COUNT TO WS-SKIP-COUNTER
+           PERFORM WS-SKIP-COUNTER TIMES
+               READ INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+               END-READ
+               IF WS-INPUT-STATUS NOT = '00'
+                       AND WS-INPUT-STATUS NOT = '10'
+                       AND WS-INPUT-STATUS NOT = '06'
+                   MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS
+                   MOVE 'ERROR SKIPPING TO CHECKPOINT IN MSGIN'
+                       TO WS-ABEND-MESSAGE
+                   PERFORM 9000-CHECK-STATUS
+               END-IF
+           END-PERFORM.
+
+       2000-MOVE-WITH-CHECK.
+           MOVE TARGET-MSG-MAX-LEN TO WS-TARGET-LEN
+           CALL 'MSGMOVE' USING WS-AREA-1
+                                 WS-TARGET-LEN
+                                 WS-AREA-2
+                                 WS-TRUNCATED-FLAG
+           END-CALL
+           IF MSG-TRUNCATED
+               DISPLAY 'WARNING - MESSAGE TRUNCATED: TARGET LEN '
+                   WS-TARGET-LEN ' EXCEEDED'
+           END-IF.
+
+       3000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-TRUNCATED-FLAG TO AUDIT-TRUNCATED-FLAG
+           MOVE MSG-TEXT OF WS-AREA-2 TO AUDIT-MESSAGE
+           WRITE AUDIT-RECORD
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE 'ERROR WRITING AUDIT-FILE (AUDITOUT)'
+               TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS.
+
+      *  Builds CHECKPOINT-RECORD from the live WS counters and hands
+      *  it to 4010-WRITE-CHECKPOINT-RECORD.
+       4000-WRITE-CHECKPOINT.
+           MOVE WS-CHECKPOINT-COUNT TO CKPT-COUNT
+           MOVE WS-PAGE-NUMBER      TO CKPT-PAGE-NUMBER
+           MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT
+           MOVE WS-TOTAL-PROCESSED  TO CKPT-TOTAL-PROCESSED
+           MOVE WS-TRUNCATED-COUNT  TO CKPT-TRUNCATED-COUNT
+           MOVE WS-LONGEST-LENGTH   TO CKPT-LONGEST-LENGTH
+           MOVE WS-SKIPPED-COUNT    TO CKPT-SKIPPED-COUNT
+           PERFORM 4010-WRITE-CHECKPOINT-RECORD.
+
+      *  Writes CHECKPOINT-RECORD to MSGCKPT.TMP, then renames the
+      *  temp file over MSGCKPT.  OPEN OUTPUT against the live MSGCKPT
+      *  truncates it to zero bytes before the WRITE lands, so a crash
+      *  between the OPEN and the WRITE left a 0-byte file that
+      *  1200-LOAD-CHECKPOINT read back as "no checkpoint yet" -
+      *  silently restarting the whole input file.  CBL_RENAME_FILE is
+      *  an atomic filesystem rename, so MSGCKPT is always either the
+      *  old complete record or the new one, never a half-written one.
+       4010-WRITE-CHECKPOINT-RECORD.
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-TEMP-RECORD
+           OPEN OUTPUT CHECKPOINT-TEMP-FILE
+           MOVE WS-CKPT-TMP-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT OPEN CHECKPOINT TEMP FILE (MSGCKPT.TMP)'
+               TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           WRITE CHECKPOINT-TEMP-RECORD
+           MOVE WS-CKPT-TMP-STATUS TO WS-CHECK-STATUS
+           MOVE 'ERROR WRITING CHECKPOINT TEMP FILE (MSGCKPT.TMP)'
+               TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           CLOSE CHECKPOINT-TEMP-FILE
+           MOVE WS-CKPT-TMP-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT CLOSE CHECKPOINT TEMP FILE (MSGCKPT.TMP)'
+               TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           CALL 'CBL_RENAME_FILE' USING 'MSGCKPT.TMP' 'MSGCKPT'
+               RETURNING WS-RENAME-RC
+           END-CALL
+           IF WS-RENAME-RC NOT = 0
+               MOVE WS-RENAME-RC TO WS-RENAME-RC-DISPLAY
+      *  '99' is not a real FILE STATUS value - it flags that this
+      *  abend came from the CBL_RENAME_FILE call, not a file I-O verb.
+               MOVE '99' TO WS-CHECK-STATUS
+               STRING 'CANNOT RENAME MSGCKPT.TMP TO MSGCKPT, RC='
+                   WS-RENAME-RC-DISPLAY DELIMITED BY SIZE
+                   INTO WS-ABEND-MESSAGE
+               PERFORM 9999-ABEND
+           END-IF.
+
+       4100-CLEAR-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-COUNT
+           MOVE 0 TO CKPT-COUNT
+           MOVE 0 TO CKPT-PAGE-NUMBER
+           MOVE 0 TO CKPT-LINE-COUNT
+           MOVE 0 TO CKPT-TOTAL-PROCESSED
+           MOVE 0 TO CKPT-TRUNCATED-COUNT
+           MOVE 0 TO CKPT-LONGEST-LENGTH
+           MOVE 0 TO CKPT-SKIPPED-COUNT
+           PERFORM 4010-WRITE-CHECKPOINT-RECORD.
+
+      *  FILE STATUS 06 means GnuCOBOL folded a physical MSGIN line
+      *  wider than SOURCE-MSG-MAX-LEN into more than one logical READ
+      *  - every fragment but the last comes back 06, the last comes
+      *  back 00 indistinguishable from a normal record.  Once any
+      *  fragment of a line reads 06, OVERSIZE-LINE-IN-PROGRESS stays
+      *  set through the rest of that line (including its closing 00
+      *  fragment) so none of the fragments ever reach
+      *  2000-MOVE-WITH-CHECK - the whole oversized line is skipped
+      *  instead of being processed as if its first 200 bytes were a
+      *  complete, legitimate message.
+       5000-PROCESS-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CHECKPOINT-COUNT
+                   IF WS-INPUT-STATUS = '06'
+                       IF NOT OVERSIZE-LINE-IN-PROGRESS
+                           ADD 1 TO WS-SKIPPED-COUNT
+                           DISPLAY 'WARNING - SKIPPING OVERSIZED MSGIN '
+                               'LINE (EXCEEDS ' SOURCE-MSG-MAX-LEN
+                               ' BYTES)'
+                       END-IF
+                       SET OVERSIZE-LINE-IN-PROGRESS TO TRUE
+                   ELSE
+                       IF OVERSIZE-LINE-IN-PROGRESS
+                           MOVE 'N' TO WS-OVERSIZE-IN-PROGRESS
+                       ELSE
+                           MOVE SOURCE-MSG-MAX-LEN
+                               TO MSG-LEN OF WS-AREA-1
+                           MOVE INPUT-RECORD
+                               TO MSG-TEXT OF WS-AREA-1
+                           PERFORM 1060-SET-AREA-1-LENGTH
+                           PERFORM 2000-MOVE-WITH-CHECK
+                           PERFORM 6000-WRITE-DETAIL-LINE
+                           PERFORM 3000-WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+      *  Flush AUDIT-FILE/PRINT-FILE before advancing the checkpoint,
+      *  not after - otherwise a kill between the two still leaves a
+      *  checkpoint that claims a record is durable before its audit/
+      *  report output actually is.
+                   PERFORM 4050-SYNC-OUTPUT-FILES
+                   PERFORM 4000-WRITE-CHECKPOINT
+           END-READ
+           IF WS-INPUT-STATUS NOT = '00' AND WS-INPUT-STATUS NOT = '10'
+                   AND WS-INPUT-STATUS NOT = '06'
+               MOVE WS-INPUT-STATUS TO WS-CHECK-STATUS
+               MOVE 'ERROR READING INPUT-FILE (MSGIN)'
+                   TO WS-ABEND-MESSAGE
+               PERFORM 9000-CHECK-STATUS
+           END-IF.
+
+      *  Closes and reopens (EXTEND) AUDIT-FILE and PRINT-FILE at the
+      *  same per-record cadence as 4000-WRITE-CHECKPOINT, so the
+      *  checkpoint count on disk never outpaces what is actually
+      *  durable in AUDITOUT/MSGRPT.  GnuCOBOL has no FLUSH statement
+      *  under -std=ibm (or -std=mf/-std=default, confirmed by testing)
+      *  - close/reopen is the only way to force the write to disk.
+       4050-SYNC-OUTPUT-FILES.
+           CLOSE AUDIT-FILE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT CLOSE AUDIT-FILE (AUDITOUT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           OPEN EXTEND AUDIT-FILE
+           MOVE WS-AUDIT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT OPEN AUDIT-FILE (AUDITOUT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           CLOSE PRINT-FILE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT CLOSE PRINT-FILE (MSGRPT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           OPEN EXTEND PRINT-FILE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           MOVE 'CANNOT OPEN PRINT-FILE (MSGRPT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS.
+
+       6000-WRITE-DETAIL-LINE.
+           IF WS-PAGE-NUMBER = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 6100-WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           IF MSG-TRUNCATED
+               MOVE 'YES' TO WS-DTL-FLAG
+               ADD 1 TO WS-TRUNCATED-COUNT
+           ELSE
+               MOVE 'NO' TO WS-DTL-FLAG
+           END-IF
+           MOVE MSG-TEXT OF WS-AREA-2 TO WS-DTL-MESSAGE
+           WRITE PRINT-LINE FROM WS-DETAIL-LINE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           MOVE 'ERROR WRITING PRINT-FILE (MSGRPT)' TO WS-ABEND-MESSAGE
+           PERFORM 9000-CHECK-STATUS
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-PROCESSED
+           IF MSG-LEN OF WS-AREA-1 > WS-LONGEST-LENGTH
+               MOVE MSG-LEN OF WS-AREA-1 TO WS-LONGEST-LENGTH
+           END-IF.
+
+       6100-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO
+           MOVE 'ERROR WRITING PRINT-FILE HEADERS (MSGRPT)'
+               TO WS-ABEND-MESSAGE
+           IF WS-PAGE-NUMBER > 1
+      *  LINE SEQUENTIAL has no real page-eject device, so a page
+      *  break is marked with an explicit blank separator line rather
+      *  than AFTER ADVANCING PAGE - GnuCOBOL writes that phrase's
+      *  form-feed byte glued onto the following WRITE with no newline
+      *  in between on this file organization.  WS-PAGE-NUMBER/
+      *  WS-LINE-COUNT are restored from the checkpoint on a resumed
+      *  run (1200-LOAD-CHECKPOINT), so this paragraph is only reached
+      *  again at a genuine page boundary - a resumed run continues
+      *  appending to the page it left off on instead of starting a
+      *  second "PAGE: 1".
+               WRITE PRINT-LINE FROM SPACES
+               MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+               PERFORM 9000-CHECK-STATUS
+           END-IF
+           WRITE PRINT-LINE FROM WS-TITLE-LINE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-HEADER-LINE-1
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-COLUMN-HEADER
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           MOVE 0 TO WS-LINE-COUNT.
+
+       7000-WRITE-TRAILER.
+           MOVE WS-TOTAL-PROCESSED TO WS-TRL-TOTAL
+           MOVE WS-TRUNCATED-COUNT TO WS-TRL-TRUNCATED
+           MOVE WS-LONGEST-LENGTH TO WS-TRL-LONGEST
+           MOVE WS-SKIPPED-COUNT TO WS-TRL-SKIPPED
+           MOVE 'ERROR WRITING PRINT-FILE TRAILER (MSGRPT)'
+               TO WS-ABEND-MESSAGE
+           WRITE PRINT-LINE FROM SPACES
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-TRAILER-TITLE
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-1
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-2
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-3
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS
+           WRITE PRINT-LINE FROM WS-TRAILER-LINE-4
+           MOVE WS-PRINT-STATUS TO WS-CHECK-STATUS
+           PERFORM 9000-CHECK-STATUS.
+
+       9000-CHECK-STATUS.
+           IF WS-CHECK-STATUS NOT = '00' AND WS-CHECK-STATUS NOT = '10'
+               PERFORM 9999-ABEND
+           END-IF.
+
+       9999-ABEND.
+           DISPLAY 'MSGPROC ABEND - ' WS-ABEND-MESSAGE
+               ' FILE STATUS=' WS-CHECK-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
